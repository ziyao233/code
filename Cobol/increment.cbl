@@ -1,11 +1,551 @@
        identification division.
        program-id. increment.
+       environment division.
+       input-output section.
+       file-control.
+           select counter-file assign to "COUNTERS.DAT"
+               organization is line sequential
+               file status is ws-ctr-status.
+           select audit-file assign to "AUDIT.LOG"
+               organization is line sequential
+               file status is ws-audit-status.
+           select lock-file assign to "COUNTERS.LCK"
+               organization is line sequential
+               file status is ws-lock-status.
        data division.
+       file section.
+       fd  counter-file.
+       01  counter-record.
+           copy "counter-master.cpy".
+       fd  audit-file.
+       01  audit-record.
+           05 aud-timestamp           pic x(14).
+           05 filler                  pic x value space.
+           05 aud-counter-id          pic x(10).
+           05 filler                  pic x value space.
+           05 aud-old-value           pic 9(9).
+           05 filler                  pic x value space.
+           05 aud-new-value           pic 9(9).
+           05 filler                  pic x value space.
+           05 aud-job-id              pic x(20).
+       fd  lock-file.
+       01  lock-record.
+           05 lck-job-id              pic x(20).
+           05 filler                  pic x value space.
+           05 lck-timestamp           pic x(14).
        working-storage section.
-       01 i pic 9(9).
+       01 ws-audit-status             pic x(2).
+       01 ws-job-id                   pic x(20).
+       01 ws-old-value                pic 9(9).
+       01 ws-time-of-day              pic 9(8).
+       01 ws-ctr-status               pic x(2).
+       01 ws-eof-switch                pic x value "N".
+           88 ws-eof                  value "Y".
+       01 ctr-table-area.
+           05 ctr-count               pic 9(4) value 0.
+           05 ctr-entry occurs 200 times indexed by ctr-idx.
+              copy "counter-master.cpy"
+               replacing ==05== by ==10==
+                 ==ctr-counter-id== by ==t-ctr-counter-id==
+                 ==ctr-current-value== by ==t-ctr-current-val==
+                 ==ctr-low-range== by ==t-ctr-low-range==
+                 ==ctr-high-range== by ==t-ctr-high-range==
+                 ==ctr-reset-frequency== by ==t-ctr-reset-freq==
+                 ==ctr-reset-daily== by ==t-ctr-reset-daily==
+                 ==ctr-reset-monthly== by ==t-ctr-reset-mon==
+                 ==ctr-reset-never== by ==t-ctr-reset-never==
+                 ==ctr-last-updated== by ==t-ctr-last-upd==.
+       01 ws-found-switch             pic x value "N".
+           88 ws-found                value "Y".
 
-       procedure division.
-       accept i.
-       add 1 to i.
-       display i.
-       stop run.
+       01 ws-target-id                pic x(10).
+       01 ws-mode                     pic x(1).
+       01 ws-block-count              pic 9(9).
+       01 ws-check-value              pic 9(9).
+       01 ws-delta                    pic s9(9).
+       01 ws-signed-result            pic s9(10).
+       01 ws-first-value              pic 9(9).
+       01 ws-today                    pic x(8).
+       01 ws-today-month               pic x(6).
+       01 i                           pic 9(9).
+       01 ws-lock-status              pic x(2).
+       01 ws-lock-tries               pic 9(5).
+       01 ws-lock-acquired-switch     pic x value "N".
+           88 ws-lock-acquired        value "Y".
+       01 ws-lock-filename            pic x(12) value "COUNTERS.LCK".
+       01 ws-lock-check-job           pic x(20).
+       01 ws-lock-check-time          pic x(14).
+       01 ws-lock-stale-switch        pic x value "N".
+           88 ws-lock-stale           value "Y".
+       01 ws-lock-stale-limit-secs    pic 9(5) value 900.
+       01 ws-lock-now-date            pic 9(8).
+       01 ws-lock-age-date            pic 9(8).
+       01 ws-lock-age-hh              pic 9(2).
+       01 ws-lock-age-mm              pic 9(2).
+       01 ws-lock-age-ss              pic 9(2).
+       01 ws-lock-now-hh              pic 9(2).
+       01 ws-lock-now-mm              pic 9(2).
+       01 ws-lock-now-ss              pic 9(2).
+       01 ws-lock-age-secs            pic 9(5).
+       01 ws-lock-now-secs            pic 9(5).
+       01 ws-lock-elapsed-secs        pic s9(6).
+
+       linkage section.
+       01 lk-counter-id               pic x(10).
+       01 lk-mode                     pic x(1).
+       01 lk-sign                     pic x(1).
+       01 lk-count                    pic 9(9).
+       01 lk-job-id                   pic x(20).
+       01 lk-first-value              pic 9(9).
+       01 lk-last-value               pic 9(9).
+       01 lk-return-code              pic 9(2).
+       01 lk-message                  pic x(60).
+       01 lk-low-range                pic 9(9).
+       01 lk-high-range               pic 9(9).
+       01 lk-reset-freq               pic x(1).
+
+       procedure division using lk-counter-id lk-mode lk-sign lk-count
+           lk-job-id lk-first-value lk-last-value lk-return-code
+           lk-message lk-low-range lk-high-range lk-reset-freq.
+       main-logic.
+           move zero to lk-return-code
+           move spaces to lk-message
+           move zero to lk-first-value
+           move zero to lk-last-value
+
+           accept ws-today from date yyyymmdd
+           move ws-today(1:6) to ws-today-month
+
+           perform accept-parameters
+           if lk-return-code not = zero
+               goback
+           end-if
+
+           perform acquire-lock
+           if lk-return-code not = zero
+               goback
+           end-if
+
+           perform load-counter-table
+           if lk-return-code not = zero
+               perform release-lock
+               goback
+           end-if
+
+           perform find-or-add-counter
+           if lk-return-code not = zero
+               perform release-lock
+               goback
+           end-if
+
+           if ws-mode = "C"
+               perform configure-counter
+               perform release-lock
+               goback
+           end-if
+
+           move t-ctr-current-val(ctr-idx) to ws-old-value
+           perform apply-reset-if-due
+
+           if ws-mode = "R"
+               move t-ctr-current-val(ctr-idx) to i
+               perform restart-check
+               perform release-lock
+               goback
+           end-if
+
+           move t-ctr-current-val(ctr-idx) to i
+
+           evaluate ws-mode
+               when "B"
+                   compute ws-signed-result = i + ws-block-count
+                   move i to ws-first-value
+                   add 1 to ws-first-value
+               when "D"
+                   compute ws-signed-result = i + ws-delta
+                   move i to ws-first-value
+               when other
+                   compute ws-signed-result = i + 1
+                   move i to ws-first-value
+           end-evaluate
+
+           if ws-signed-result > 999999999
+               perform overflow-abend
+               perform release-lock
+               goback
+           end-if
+
+           if ws-signed-result < t-ctr-low-range(ctr-idx)
+               display "INCREMENT: counter " ws-target-id
+                   " would drop below its configured low range "
+                   t-ctr-low-range(ctr-idx)
+                   " - run halted, value not saved"
+               move 18 to lk-return-code
+               move "counter would drop below its configured low range"
+                   to lk-message
+               perform release-lock
+               goback
+           end-if
+
+           move ws-signed-result to i
+
+           if i > t-ctr-high-range(ctr-idx)
+               display "INCREMENT: counter " ws-target-id
+                   " would exceed its configured high range "
+                   t-ctr-high-range(ctr-idx)
+                   " - run halted, value not saved"
+               move 17 to lk-return-code
+               move "counter would exceed its configured high range"
+                   to lk-message
+               perform release-lock
+               goback
+           end-if
+
+           move i to t-ctr-current-val(ctr-idx)
+           move ws-today to t-ctr-last-upd(ctr-idx)
+           perform save-counter-table
+           perform write-audit-record
+           perform release-lock
+
+           move ws-first-value to lk-first-value
+           move i to lk-last-value
+           move "OK" to lk-message
+
+           goback.
+
+       accept-parameters.
+           if lk-counter-id = spaces
+               move "DEFAULT" to ws-target-id
+           else
+               move lk-counter-id to ws-target-id
+           end-if
+
+           evaluate lk-mode
+               when "S"
+                   move "S" to ws-mode
+               when " "
+                   move "S" to ws-mode
+               when "B"
+                   move "B" to ws-mode
+               when "R"
+                   move "R" to ws-mode
+               when "D"
+                   move "D" to ws-mode
+               when "C"
+                   move "C" to ws-mode
+               when other
+                   display "INCREMENT: invalid mode '" lk-mode
+                       "' - must be S, B, R, D, C or blank"
+                   move 20 to lk-return-code
+                   move "invalid mode - must be S, B, R, D, C or blank"
+                       to lk-message
+           end-evaluate
+           if lk-return-code not = zero
+               exit paragraph
+           end-if
+
+           if ws-mode = "B" or ws-mode = "R" or ws-mode = "D"
+               if lk-count not numeric
+                   display "INCREMENT: count/value field is not numeric"
+                   move 21 to lk-return-code
+                   move "count/value field is not numeric" to lk-message
+                   exit paragraph
+               end-if
+           end-if
+
+           if ws-mode = "C"
+               if lk-low-range not numeric or lk-high-range not numeric
+                   display "INCREMENT: low-range/high-range fields are "
+                       "not numeric"
+                   move 27 to lk-return-code
+                   move "low-range/high-range fields are not numeric"
+                       to lk-message
+                   exit paragraph
+               end-if
+               if lk-high-range < lk-low-range
+                   display "INCREMENT: high-range must be >= low-range"
+                   move 25 to lk-return-code
+                   move "high-range must be >= low-range" to lk-message
+                   exit paragraph
+               end-if
+               if lk-reset-freq not = "D" and lk-reset-freq not = "M"
+                       and lk-reset-freq not = "N"
+                       and lk-reset-freq not = " "
+                   display "INCREMENT: invalid reset-frequency '"
+                       lk-reset-freq "' - must be D, M, N or blank"
+                   move 26 to lk-return-code
+                   move "invalid reset-frequency - must be D, M, N"
+                       to lk-message
+                   exit paragraph
+               end-if
+           end-if
+
+           evaluate ws-mode
+               when "B"
+                   move lk-count to ws-block-count
+                   if ws-block-count = 0
+                       display "INCREMENT: block count must be greater "
+                           "than zero"
+                       move 23 to lk-return-code
+                       move "block count must be greater than zero"
+                           to lk-message
+                       exit paragraph
+                   end-if
+               when "R"
+                   move lk-count to ws-check-value
+               when "D"
+                   if lk-sign not = "-" and lk-sign not = "+"
+                           and lk-sign not = " "
+                       display "INCREMENT: invalid sign '" lk-sign
+                           "' - must be +, - or blank"
+                       move 24 to lk-return-code
+                       move "invalid sign - must be +, - or blank"
+                           to lk-message
+                       exit paragraph
+                   end-if
+                   if lk-sign = "-"
+                       compute ws-delta = 0 - lk-count
+                   else
+                       move lk-count to ws-delta
+                   end-if
+           end-evaluate
+
+           if lk-job-id = spaces
+               move "UNKNOWN" to ws-job-id
+           else
+               move lk-job-id to ws-job-id
+           end-if.
+
+       restart-check.
+           move i to lk-first-value
+           move i to lk-last-value
+           if ws-check-value <= i
+               display "RESTART-CHECK: counter " ws-target-id
+                   " value " ws-check-value
+                   " ALREADY-CONSUMED (current stored value is " i ")"
+               move "ALREADY-CONSUMED" to lk-message
+           else
+               display "RESTART-CHECK: counter " ws-target-id
+                   " value " ws-check-value
+                   " NOT-YET-CONSUMED (current stored value is " i ")"
+               move "NOT-YET-CONSUMED" to lk-message
+           end-if.
+
+       configure-counter.
+           move lk-low-range to t-ctr-low-range(ctr-idx)
+           move lk-high-range to t-ctr-high-range(ctr-idx)
+           if lk-reset-freq = space
+               move "N" to t-ctr-reset-freq(ctr-idx)
+           else
+               move lk-reset-freq to t-ctr-reset-freq(ctr-idx)
+           end-if
+           if t-ctr-current-val(ctr-idx) < lk-low-range
+               compute t-ctr-current-val(ctr-idx) = lk-low-range - 1
+           end-if
+           move ws-today to t-ctr-last-upd(ctr-idx)
+           move t-ctr-current-val(ctr-idx) to i
+           perform save-counter-table
+           move i to lk-first-value
+           move i to lk-last-value
+           move "OK" to lk-message.
+
+       write-audit-record.
+           open extend audit-file
+           if ws-audit-status = "35"
+               open output audit-file
+           end-if
+           move spaces to audit-record
+           accept aud-timestamp(1:8) from date yyyymmdd
+           accept ws-time-of-day from time
+           move ws-time-of-day(1:6) to aud-timestamp(9:6)
+           move ws-target-id to aud-counter-id
+           move ws-old-value to aud-old-value
+           move i to aud-new-value
+           move ws-job-id to aud-job-id
+           write audit-record
+           close audit-file.
+
+       overflow-abend.
+           display "INCREMENT: counter " ws-target-id
+               " would overflow PIC 9(9) - run halted, value not saved"
+           move 16 to lk-return-code
+           move "counter would overflow PIC 9(9)" to lk-message.
+
+       load-counter-table.
+           move 0 to ctr-count
+           move "N" to ws-eof-switch
+           open input counter-file
+           if ws-ctr-status = "35"
+               continue
+           else
+               perform until ws-eof
+                   read counter-file
+                       at end
+                           move "Y" to ws-eof-switch
+                       not at end
+                           if ctr-count >= 200
+                               display "INCREMENT: COUNTERS.DAT has "
+                                   "more than 200 counters on file - "
+                                   "table cannot hold them all"
+                               move 22 to lk-return-code
+                               move "counter table is full (200 max)"
+                                   to lk-message
+                               move "Y" to ws-eof-switch
+                           else
+                               add 1 to ctr-count
+                               move counter-record
+                                   to ctr-entry(ctr-count)
+                           end-if
+                   end-read
+               end-perform
+               close counter-file
+           end-if.
+
+       find-or-add-counter.
+           move "N" to ws-found-switch
+           if ctr-count > 0
+               perform varying ctr-idx from 1 by 1
+                       until ctr-idx > ctr-count
+                   if t-ctr-counter-id(ctr-idx) = ws-target-id
+                       move "Y" to ws-found-switch
+                       exit perform
+                   end-if
+               end-perform
+           end-if
+           if not ws-found
+               if ctr-count >= 200
+                   display "INCREMENT: counter table is full (200 "
+                       "counters already defined) - cannot add "
+                       ws-target-id
+                   move 22 to lk-return-code
+                   move "counter table is full - 200-counter ceiling"
+                       to lk-message
+                   exit paragraph
+               end-if
+               add 1 to ctr-count
+               move ctr-count to ctr-idx
+               move ws-target-id to t-ctr-counter-id(ctr-idx)
+               move zero to t-ctr-current-val(ctr-idx)
+               move zero to t-ctr-low-range(ctr-idx)
+               move 999999999 to t-ctr-high-range(ctr-idx)
+               move "N" to t-ctr-reset-freq(ctr-idx)
+               move ws-today to t-ctr-last-upd(ctr-idx)
+           end-if
+           move t-ctr-current-val(ctr-idx) to i.
+
+       apply-reset-if-due.
+           evaluate true
+               when t-ctr-reset-daily(ctr-idx)
+                   if t-ctr-last-upd(ctr-idx) < ws-today
+                       move t-ctr-low-range(ctr-idx)
+                           to t-ctr-current-val(ctr-idx)
+                   end-if
+               when t-ctr-reset-mon(ctr-idx)
+                   if t-ctr-last-upd(ctr-idx)(1:6) < ws-today-month
+                       move t-ctr-low-range(ctr-idx)
+                           to t-ctr-current-val(ctr-idx)
+                   end-if
+           end-evaluate.
+
+       save-counter-table.
+           open output counter-file
+           perform varying ctr-idx from 1 by 1
+                   until ctr-idx > ctr-count
+               move ctr-entry(ctr-idx) to counter-record
+               write counter-record
+           end-perform
+           close counter-file.
+
+       acquire-lock.
+           move 0 to ws-lock-tries
+           move "N" to ws-lock-acquired-switch
+           perform until ws-lock-acquired or ws-lock-tries >= 20000
+               open input lock-file
+               if ws-lock-status = "35"
+                   move spaces to lock-record
+                   move ws-job-id to lck-job-id
+                   move ws-today to lck-timestamp(1:8)
+                   accept ws-time-of-day from time
+                   move ws-time-of-day(1:6) to lck-timestamp(9:6)
+                   move lck-job-id to ws-lock-check-job
+                   move lck-timestamp to ws-lock-check-time
+                   open output lock-file
+                   write lock-record
+                   close lock-file
+                   perform verify-lock-write
+                   if not ws-lock-acquired
+                       add 1 to ws-lock-tries
+                   end-if
+               else
+                   move "N" to ws-lock-stale-switch
+                   read lock-file
+                       at end
+                           move "Y" to ws-lock-stale-switch
+                       not at end
+                           perform check-lock-stale
+                   end-read
+                   close lock-file
+                   if ws-lock-stale
+                       call "CBL_DELETE_FILE" using ws-lock-filename
+                       end-call
+                   else
+                       add 1 to ws-lock-tries
+                   end-if
+               end-if
+           end-perform
+           if not ws-lock-acquired
+               display "INCREMENT: could not acquire counter-file "
+                   "lock - another job is updating COUNTERS.DAT"
+               move 19 to lk-return-code
+               move "could not acquire counter-file lock - timed out"
+                   to lk-message
+           end-if.
+
+       check-lock-stale.
+           move ws-today to ws-lock-now-date
+           move lck-timestamp(1:8) to ws-lock-age-date
+           if ws-lock-now-date > ws-lock-age-date
+               move "Y" to ws-lock-stale-switch
+           else
+               if ws-lock-now-date = ws-lock-age-date
+                   move lck-timestamp(9:2) to ws-lock-age-hh
+                   move lck-timestamp(11:2) to ws-lock-age-mm
+                   move lck-timestamp(13:2) to ws-lock-age-ss
+                   compute ws-lock-age-secs =
+                       (ws-lock-age-hh * 3600) + (ws-lock-age-mm * 60)
+                       + ws-lock-age-ss
+                   accept ws-time-of-day from time
+                   move ws-time-of-day(1:2) to ws-lock-now-hh
+                   move ws-time-of-day(3:2) to ws-lock-now-mm
+                   move ws-time-of-day(5:2) to ws-lock-now-ss
+                   compute ws-lock-now-secs =
+                       (ws-lock-now-hh * 3600) + (ws-lock-now-mm * 60)
+                       + ws-lock-now-ss
+                   compute ws-lock-elapsed-secs =
+                       ws-lock-now-secs - ws-lock-age-secs
+                   if ws-lock-elapsed-secs > ws-lock-stale-limit-secs
+                       move "Y" to ws-lock-stale-switch
+                   end-if
+               end-if
+           end-if.
+
+       verify-lock-write.
+           open input lock-file
+           if ws-lock-status = "35"
+               continue
+           else
+               read lock-file
+                   at end
+                       continue
+                   not at end
+                       if lck-job-id = ws-lock-check-job
+                               and lck-timestamp = ws-lock-check-time
+                           move "Y" to ws-lock-acquired-switch
+                       end-if
+               end-read
+               close lock-file
+           end-if.
+
+       release-lock.
+           call "CBL_DELETE_FILE" using ws-lock-filename
+           end-call.
