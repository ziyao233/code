@@ -0,0 +1,57 @@
+       identification division.
+       program-id. increment-run.
+       data division.
+       working-storage section.
+       01 ws-parm-line                pic x(80) value spaces.
+       01 ws-parm-fields redefines ws-parm-line.
+           05 wp-counter-id           pic x(10).
+           05 wp-mode                 pic x(1).
+           05 wp-sign                 pic x(1).
+           05 wp-count                pic 9(9).
+           05 wp-low-range            pic 9(9).
+           05 wp-high-range           pic 9(9).
+           05 wp-reset-freq           pic x(1).
+           05 filler                  pic x(40).
+
+       01 ws-job-id                   pic x(20).
+       01 ws-first-value              pic 9(9).
+       01 ws-last-value               pic 9(9).
+       01 ws-return-code              pic 9(2).
+       01 ws-message                  pic x(60).
+
+       procedure division.
+       main-logic.
+           accept ws-parm-line
+           accept ws-job-id from environment "USER"
+           if ws-job-id = spaces
+               move "UNKNOWN" to ws-job-id
+           end-if
+
+           call "increment" using wp-counter-id wp-mode wp-sign
+               wp-count ws-job-id ws-first-value ws-last-value
+               ws-return-code ws-message wp-low-range wp-high-range
+               wp-reset-freq
+           end-call
+
+           if ws-return-code = zero
+               if wp-mode = "B"
+                   display "FIRST=" ws-first-value " LAST="
+                       ws-last-value
+               else
+                   if wp-mode = "R"
+                       display "RESTART-CHECK: " ws-message
+                   else
+                       if wp-mode = "C"
+                           display "CONFIGURED: counter now at value "
+                               ws-last-value
+                       else
+                           display ws-last-value
+                       end-if
+                   end-if
+               end-if
+           else
+               display "INCREMENT-RUN: " ws-message
+           end-if
+
+           move ws-return-code to return-code
+           stop run.
