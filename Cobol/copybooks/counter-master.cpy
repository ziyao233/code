@@ -0,0 +1,17 @@
+      *****************************************************************
+      * counter-master.cpy
+      * shared record layout for the counter service. one entry per
+      * named sequence (invoice numbers, PO numbers, etc). copy this
+      * member with REPLACING each field name when it is needed
+      * nested under an OCCURS table entry (see increment.cbl for the
+      * in-memory table use, which also bumps the level from 05 to 10).
+      *****************************************************************
+           05 ctr-counter-id          pic x(10).
+           05 ctr-current-value       pic 9(9).
+           05 ctr-low-range           pic 9(9).
+           05 ctr-high-range          pic 9(9).
+           05 ctr-reset-frequency     pic x(1).
+               88 ctr-reset-daily     value "D".
+               88 ctr-reset-monthly   value "M".
+               88 ctr-reset-never     value "N".
+           05 ctr-last-updated        pic x(8).
