@@ -0,0 +1,60 @@
+       identification division.
+       program-id. counter-status.
+       environment division.
+       input-output section.
+       file-control.
+           select counter-file assign to "COUNTERS.DAT"
+               organization is line sequential
+               file status is ws-ctr-status.
+       data division.
+       file section.
+       fd  counter-file.
+       01  counter-record.
+           copy "counter-master.cpy".
+       working-storage section.
+       01 ws-ctr-status               pic x(2).
+       01 ws-eof-switch                pic x value "N".
+           88 ws-eof                  value "Y".
+       01 ws-remaining                pic 9(9).
+       01 ws-remaining-signed         pic s9(10).
+       01 ws-remaining-display        pic x(12).
+       01 ws-report-count             pic 9(4) value 0.
+
+       procedure division.
+       main-logic.
+           display "COUNTER STATUS REPORT".
+           display "COUNTER-ID CURRENT-VALUE REMAINING  "
+               "RESET     LAST-UPDATED".
+
+           open input counter-file
+           if ws-ctr-status = "35"
+               display "no counters on file - COUNTERS.DAT not found"
+               stop run
+           end-if
+
+           perform until ws-eof
+               read counter-file
+                   at end
+                       move "Y" to ws-eof-switch
+                   not at end
+                       perform print-counter-line
+               end-read
+           end-perform
+
+           close counter-file
+           display "total counters reported: " ws-report-count
+           stop run.
+
+       print-counter-line.
+           add 1 to ws-report-count
+           compute ws-remaining-signed = ctr-high-range
+               - ctr-current-value
+           if ws-remaining-signed < 0
+               move "OVER LIMIT  " to ws-remaining-display
+           else
+               move ws-remaining-signed to ws-remaining
+               move ws-remaining to ws-remaining-display
+           end-if
+           display ctr-counter-id " " ctr-current-value "    "
+               ws-remaining-display " " ctr-reset-frequency "         "
+               ctr-last-updated.
